@@ -0,0 +1,154 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCT-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserLogin ASSIGN TO "../database/users.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STAT.
+           SELECT Watermark ASSIGN TO "../database/acctsummary.wm"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-WM-STAT.
+           SELECT ReportOut ASSIGN TO "../output/acct_summary.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserLogin.
+       01  Users-Rec          PIC X(256).
+
+       FD  Watermark.
+       01  Watermark-Rec      PIC X(80).
+
+       FD  ReportOut.
+       01  Report-Rec         PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(60).
+       01  WS-SALT            PIC X(10).
+       01  WS-H               PIC X(196).
+       01  WS-PIPE-COUNT      PIC 9(4) COMP.
+       01  WS-TOTAL-COUNT     PIC 9(6) VALUE 0.
+       01  WS-MALFORMED-COUNT PIC 9(6) VALUE 0.
+       01  WS-LAST-COUNT      PIC 9(6) VALUE 0.
+       01  WS-NEW-COUNT       PIC S9(6) VALUE 0.
+       01  WS-TIMESTAMP       PIC X(21).
+       01  WS-OUT             PIC X(256).
+       01  WS-DISPLAY-TOTAL   PIC ZZZZZ9.
+       01  WS-DISPLAY-NEW     PIC -ZZZZZ9.
+       01  WS-DISPLAY-BAD     PIC ZZZZZ9.
+       01  WS-USERS-STAT      PIC XX VALUE "00".
+       01  WS-WM-STAT         PIC XX VALUE "00".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-COUNT-USERS
+           PERFORM 2000-READ-WATERMARK
+           COMPUTE WS-NEW-COUNT = WS-TOTAL-COUNT - WS-LAST-COUNT
+           PERFORM 3000-WRITE-REPORT
+           PERFORM 4000-WRITE-WATERMARK
+           GOBACK.
+
+       1000-COUNT-USERS.
+           MOVE 0 TO WS-TOTAL-COUNT
+           MOVE 0 TO WS-MALFORMED-COUNT
+
+           OPEN INPUT UserLogin
+           IF WS-USERS-STAT NOT = "00"
+               CLOSE UserLogin
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ UserLogin
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE 0 TO WS-PIPE-COUNT
+               INSPECT Users-Rec TALLYING WS-PIPE-COUNT
+                   FOR ALL "|"
+
+               IF WS-PIPE-COUNT NOT = 2
+                   ADD 1 TO WS-MALFORMED-COUNT
+               ELSE
+                   MOVE SPACES TO WS-U WS-SALT WS-H
+                   UNSTRING Users-Rec DELIMITED BY "|"
+                       INTO WS-U WS-SALT WS-H
+                   IF FUNCTION TRIM(WS-U) = SPACES
+                   ELSE
+                       ADD 1 TO WS-TOTAL-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE UserLogin
+           .
+
+       2000-READ-WATERMARK.
+           MOVE 0 TO WS-LAST-COUNT
+           OPEN INPUT Watermark
+           IF WS-WM-STAT = "00"
+               READ Watermark
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-WM-STAT = "00"
+                   MOVE Watermark-Rec(7:6) TO WS-LAST-COUNT
+               END-IF
+               CLOSE Watermark
+           END-IF
+           .
+
+       3000-WRITE-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TOTAL-COUNT TO WS-DISPLAY-TOTAL
+           MOVE WS-NEW-COUNT TO WS-DISPLAY-NEW
+           MOVE WS-MALFORMED-COUNT TO WS-DISPLAY-BAD
+
+           OPEN OUTPUT ReportOut
+
+           MOVE SPACES TO WS-OUT
+           STRING "Daily Account Activity Summary - "
+                  WS-TIMESTAMP(1:8)
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO Report-Rec
+           WRITE Report-Rec
+
+           MOVE SPACES TO WS-OUT
+           STRING "Total accounts on file : "
+                  WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO Report-Rec
+           WRITE Report-Rec
+
+           MOVE SPACES TO WS-OUT
+           STRING "Net change in accounts since last run : "
+                  WS-DISPLAY-NEW
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO Report-Rec
+           WRITE Report-Rec
+
+           MOVE SPACES TO WS-OUT
+           STRING "Malformed lines found : "
+                  WS-DISPLAY-BAD
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO Report-Rec
+           WRITE Report-Rec
+
+           CLOSE ReportOut
+           .
+
+       4000-WRITE-WATERMARK.
+           OPEN OUTPUT Watermark
+           MOVE SPACES TO WS-OUT
+           STRING "COUNT="
+                  WS-TOTAL-COUNT
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO Watermark-Rec
+           WRITE Watermark-Rec
+           CLOSE Watermark
+           .
+
+       END PROGRAM ACCT-SUMMARY.

@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADMIN-UNLOCK.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-USERNAME        PIC X(30).
+       01  WS-ACTION          PIC X(01).
+       01  WS-STATUS          PIC X VALUE "N".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY "InCollege account maintenance utility"
+           DISPLAY "Username to act on:"
+           ACCEPT WS-USERNAME
+
+           DISPLAY "Action - (U)nlock account, or (R)equire a"
+           DISPLAY "password reset on next login:"
+           ACCEPT WS-ACTION
+
+           EVALUATE FUNCTION UPPER-CASE(WS-ACTION)
+               WHEN "U"
+                   PERFORM 1000-UNLOCK-ACCOUNT
+               WHEN "R"
+                   PERFORM 2000-FLAG-FORCED-RESET
+               WHEN OTHER
+                   DISPLAY "Unrecognized action - no changes made."
+           END-EVALUATE
+
+           GOBACK.
+
+       1000-UNLOCK-ACCOUNT.
+           CALL "LOCKOUT-CLEAR" USING WS-USERNAME WS-STATUS
+           IF WS-STATUS = "Y"
+               DISPLAY "Lockout cleared for "
+                   FUNCTION TRIM(WS-USERNAME)
+           ELSE
+               DISPLAY "Unable to clear lockout for "
+                   FUNCTION TRIM(WS-USERNAME)
+           END-IF
+           .
+
+       2000-FLAG-FORCED-RESET.
+           CALL "FORCED-RESET-SET" USING WS-USERNAME WS-STATUS
+           IF WS-STATUS = "Y"
+               DISPLAY FUNCTION TRIM(WS-USERNAME)
+                   " will be required to set a new password on"
+               DISPLAY "next login."
+           ELSE
+               DISPLAY "Unable to flag "
+                   FUNCTION TRIM(WS-USERNAME)
+                   " for forced reset."
+           END-IF
+           .
+
+       END PROGRAM ADMIN-UNLOCK.

@@ -5,8 +5,10 @@
        WORKING-STORAGE SECTION.
        01  WS-PW-LEN        PIC 9(2).
        01  WS-HAS-UPPER     PIC X VALUE "N".
+       01  WS-HAS-LOWER     PIC X VALUE "N".
        01  WS-HAS-DIGIT     PIC X VALUE "N".
        01  WS-HAS-SPECIAL   PIC X VALUE "N".
+       01  WS-HAS-BAD-CHAR  PIC X VALUE "N".
        01  WS-CHAR          PIC X.
        01  WS-I             PIC 9(2).
 
@@ -16,7 +18,8 @@
 
        PROCEDURE DIVISION USING L-PASSWORD L-VALID.
            MOVE "N" TO L-VALID
-           MOVE "N" TO WS-HAS-UPPER WS-HAS-DIGIT WS-HAS-SPECIAL
+           MOVE "N" TO WS-HAS-UPPER WS-HAS-LOWER WS-HAS-DIGIT
+           MOVE "N" TO WS-HAS-SPECIAL WS-HAS-BAD-CHAR
 
            MOVE FUNCTION LENGTH(FUNCTION TRIM(L-PASSWORD)) TO WS-PW-LEN
            IF WS-PW-LEN < 8 OR WS-PW-LEN > 12
@@ -27,18 +30,28 @@
              UNTIL WS-I > WS-PW-LEN
                MOVE L-PASSWORD(WS-I:1) TO WS-CHAR
 
+               IF WS-CHAR = "|" OR WS-CHAR = X"0D" OR WS-CHAR = X"0A"
+                   MOVE "Y" TO WS-HAS-BAD-CHAR
+               END-IF
+
                IF WS-CHAR >= "A" AND WS-CHAR <= "Z"
                    MOVE "Y" TO WS-HAS-UPPER
                ELSE
-                   IF WS-CHAR >= "0" AND WS-CHAR <= "9"
-                       MOVE "Y" TO WS-HAS-DIGIT
+                   IF WS-CHAR >= "a" AND WS-CHAR <= "z"
+                       MOVE "Y" TO WS-HAS-LOWER
                    ELSE
-                       MOVE "Y" TO WS-HAS-SPECIAL
+                       IF WS-CHAR >= "0" AND WS-CHAR <= "9"
+                           MOVE "Y" TO WS-HAS-DIGIT
+                       ELSE
+                           MOVE "Y" TO WS-HAS-SPECIAL
+                       END-IF
                    END-IF
                END-IF
            END-PERFORM
 
-           IF WS-HAS-UPPER = "Y"
+           IF WS-HAS-BAD-CHAR = "N"
+              AND WS-HAS-UPPER = "Y"
+              AND WS-HAS-LOWER = "Y"
               AND WS-HAS-DIGIT = "Y"
               AND WS-HAS-SPECIAL = "Y"
                MOVE "Y" TO L-VALID

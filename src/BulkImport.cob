@@ -0,0 +1,234 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULK-IMPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Roster ASSIGN TO "../input/roster.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ROSTER-STAT.
+           SELECT ReportOut ASSIGN TO "../output/bulk_import.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ConfigFile ASSIGN TO "../database/config.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STAT.
+           SELECT UserLogin ASSIGN TO "../database/users.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Roster.
+       01  Roster-Rec         PIC X(256).
+
+       FD  ReportOut.
+       01  Report-Rec         PIC X(256).
+
+       FD  ConfigFile.
+       01  Config-Rec         PIC X(80).
+
+       FD  UserLogin.
+       01  Users-Rec          PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ROSTER-STAT     PIC XX VALUE "00".
+       01  WS-CFG-STAT        PIC XX VALUE "00".
+       01  WS-CFG-KEY         PIC X(20).
+       01  WS-CFG-VAL         PIC X(20).
+       01  WS-USERS-STAT      PIC XX VALUE "00".
+       01  WS-MAX-ACCOUNTS    PIC 9(4) VALUE 5.
+       01  WS-USER-COUNT      PIC 9(4) VALUE 0.
+       01  WS-USERNAME        PIC X(30).
+       01  WS-PASSWORD        PIC X(30).
+       01  WS-VALID-PW        PIC X VALUE "N".
+       01  WS-FOUND           PIC X VALUE "N".
+       01  WS-STORED-HASH     PIC X(256).
+       01  WS-STORED-SALT     PIC X(10).
+       01  WS-APPEND-STATUS   PIC X VALUE "N".
+       01  WS-OUT             PIC X(256).
+
+       01  WS-TOTAL-COUNT     PIC 9(6) VALUE 0.
+       01  WS-LOADED-COUNT    PIC 9(6) VALUE 0.
+       01  WS-SKIPPED-COUNT   PIC 9(6) VALUE 0.
+       01  WS-DISPLAY-TOTAL   PIC ZZZZZ9.
+       01  WS-DISPLAY-LOADED  PIC ZZZZZ9.
+       01  WS-DISPLAY-SKIP    PIC ZZZZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT ReportOut
+
+           PERFORM 0500-LOAD-CONFIG
+           PERFORM 0600-COUNT-USERS
+           PERFORM 1000-LOAD-ROSTER
+
+           IF WS-LOADED-COUNT > 0
+               CALL "USERS-INDEX-REBUILD"
+           END-IF
+
+           PERFORM 2000-WRITE-SUMMARY
+           CLOSE ReportOut
+           GOBACK.
+
+       0500-LOAD-CONFIG.
+           MOVE 5 TO WS-MAX-ACCOUNTS
+           OPEN INPUT ConfigFile
+           IF WS-CFG-STAT = "00"
+               PERFORM UNTIL 1 = 2
+                   READ ConfigFile
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+
+                   MOVE SPACES TO WS-CFG-KEY WS-CFG-VAL
+                   UNSTRING Config-Rec DELIMITED BY "="
+                       INTO WS-CFG-KEY WS-CFG-VAL
+
+                   IF FUNCTION TRIM(WS-CFG-KEY) = "MAXACCOUNTS"
+                       MOVE FUNCTION TRIM(WS-CFG-VAL) TO WS-MAX-ACCOUNTS
+                   END-IF
+               END-PERFORM
+               CLOSE ConfigFile
+           END-IF
+           .
+
+       0600-COUNT-USERS.
+           MOVE 0 TO WS-USER-COUNT
+           OPEN INPUT UserLogin
+           IF WS-USERS-STAT = "00"
+               PERFORM UNTIL 1 = 2
+                   READ UserLogin
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+                   ADD 1 TO WS-USER-COUNT
+               END-PERFORM
+               CLOSE UserLogin
+           END-IF
+           .
+
+       1000-LOAD-ROSTER.
+           OPEN INPUT Roster
+           IF WS-ROSTER-STAT NOT = "00"
+               MOVE "Roster file not found - nothing imported."
+                 TO Report-Rec
+               WRITE Report-Rec
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ Roster
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               ADD 1 TO WS-TOTAL-COUNT
+
+               MOVE SPACES TO WS-USERNAME WS-PASSWORD
+               UNSTRING Roster-Rec DELIMITED BY "|"
+                   INTO WS-USERNAME WS-PASSWORD
+
+               PERFORM 1100-LOAD-ONE-ROW
+           END-PERFORM
+
+           CLOSE Roster
+           .
+
+       1100-LOAD-ONE-ROW.
+           IF FUNCTION TRIM(WS-USERNAME) = SPACES
+               MOVE SPACES TO Report-Rec
+               STRING "Skipped blank/malformed roster line "
+                      WS-TOTAL-COUNT
+                   DELIMITED BY SIZE INTO Report-Rec
+               WRITE Report-Rec
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-USER-COUNT >= WS-MAX-ACCOUNTS
+               MOVE SPACES TO WS-OUT
+               STRING "Skipped " FUNCTION TRIM(WS-USERNAME)
+                      " - account cap reached"
+                   DELIMITED BY SIZE INTO WS-OUT
+               MOVE WS-OUT TO Report-Rec
+               WRITE Report-Rec
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "PW-VALIDATE" USING WS-PASSWORD WS-VALID-PW
+           IF WS-VALID-PW NOT = "Y"
+               MOVE SPACES TO WS-OUT
+               STRING "Skipped " FUNCTION TRIM(WS-USERNAME)
+                      " - temporary password fails PW-VALIDATE rules"
+                   DELIMITED BY SIZE INTO WS-OUT
+               MOVE WS-OUT TO Report-Rec
+               WRITE Report-Rec
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-FOUND
+           CALL "USERS-LOOKUP" USING WS-USERNAME WS-FOUND
+               WS-STORED-HASH WS-STORED-SALT
+           IF WS-FOUND = "Y"
+               MOVE SPACES TO WS-OUT
+               STRING "Skipped " FUNCTION TRIM(WS-USERNAME)
+                      " - username already on file"
+                   DELIMITED BY SIZE INTO WS-OUT
+               MOVE WS-OUT TO Report-Rec
+               WRITE Report-Rec
+               ADD 1 TO WS-SKIPPED-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-APPEND-STATUS
+           CALL "USERS-APPEND-HASH" USING WS-USERNAME WS-PASSWORD
+               WS-APPEND-STATUS
+           IF WS-APPEND-STATUS = "Y"
+               MOVE SPACES TO WS-OUT
+               STRING "Loaded " FUNCTION TRIM(WS-USERNAME)
+                   DELIMITED BY SIZE INTO WS-OUT
+               MOVE WS-OUT TO Report-Rec
+               WRITE Report-Rec
+               ADD 1 TO WS-LOADED-COUNT
+               ADD 1 TO WS-USER-COUNT
+           ELSE
+               MOVE SPACES TO WS-OUT
+               STRING "Skipped " FUNCTION TRIM(WS-USERNAME)
+                      " - system error during append"
+                   DELIMITED BY SIZE INTO WS-OUT
+               MOVE WS-OUT TO Report-Rec
+               WRITE Report-Rec
+               ADD 1 TO WS-SKIPPED-COUNT
+           END-IF
+           .
+
+       2000-WRITE-SUMMARY.
+           MOVE WS-TOTAL-COUNT TO WS-DISPLAY-TOTAL
+           MOVE WS-LOADED-COUNT TO WS-DISPLAY-LOADED
+           MOVE WS-SKIPPED-COUNT TO WS-DISPLAY-SKIP
+
+           MOVE SPACES TO Report-Rec
+           WRITE Report-Rec
+
+           MOVE SPACES TO WS-OUT
+           STRING "Roster rows read : " WS-DISPLAY-TOTAL
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO Report-Rec
+           WRITE Report-Rec
+
+           MOVE SPACES TO WS-OUT
+           STRING "Accounts loaded  : " WS-DISPLAY-LOADED
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO Report-Rec
+           WRITE Report-Rec
+
+           MOVE SPACES TO WS-OUT
+           STRING "Rows skipped     : " WS-DISPLAY-SKIP
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO Report-Rec
+           WRITE Report-Rec
+           .
+
+       END PROGRAM BULK-IMPORT.

@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORCED-RESET-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ForcedReset
+               ASSIGN TO "../database/forced_reset.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ForcedReset.
+       01  ForcedReset-Rec    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(30).
+       01  WS-FR-STAT         PIC XX VALUE "00".
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-FLAGGED          PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-FLAGGED.
+           MOVE "N" TO L-FLAGGED
+
+           OPEN INPUT ForcedReset
+           IF WS-FR-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ ForcedReset
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U
+               MOVE ForcedReset-Rec TO WS-U
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE "Y" TO L-FLAGGED
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE ForcedReset
+           END-IF
+
+           GOBACK.
+       END PROGRAM FORCED-RESET-CHECK.

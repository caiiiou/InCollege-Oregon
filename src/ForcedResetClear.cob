@@ -0,0 +1,62 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORCED-RESET-CLEAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ForcedReset
+               ASSIGN TO "../database/forced_reset.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FR-STAT.
+           SELECT NewForcedReset
+               ASSIGN TO "../database/forced_reset.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ForcedReset.
+       01  ForcedReset-Rec    PIC X(30).
+
+       FD  NewForcedReset.
+       01  New-Rec            PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(30).
+       01  WS-FR-STAT         PIC XX VALUE "00".
+       01  WS-CMD             PIC X(80).
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+
+       PROCEDURE DIVISION USING L-USERNAME.
+           OPEN OUTPUT NewForcedReset
+
+           OPEN INPUT ForcedReset
+           IF WS-FR-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ ForcedReset
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U
+               MOVE ForcedReset-Rec TO WS-U
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) NOT =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE ForcedReset-Rec TO New-Rec
+                   WRITE New-Rec
+               END-IF
+           END-PERFORM
+           CLOSE ForcedReset
+           END-IF
+
+           CLOSE NewForcedReset
+
+           MOVE SPACES TO WS-CMD
+           STRING "mv ../database/forced_reset.csv.new "
+                  "../database/forced_reset.csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           GOBACK.
+       END PROGRAM FORCED-RESET-CLEAR.

@@ -0,0 +1,65 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FORCED-RESET-SET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ForcedReset
+               ASSIGN TO "../database/forced_reset.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ForcedReset.
+       01  ForcedReset-Rec    PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(30).
+       01  WS-FR-STAT         PIC XX VALUE "00".
+       01  WS-ALREADY-SET     PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-STATUS.
+           MOVE "N" TO L-STATUS
+           MOVE "N" TO WS-ALREADY-SET
+
+           OPEN INPUT ForcedReset
+           IF WS-FR-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ ForcedReset
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U
+               MOVE ForcedReset-Rec TO WS-U
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE "Y" TO WS-ALREADY-SET
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE ForcedReset
+           END-IF
+
+           IF WS-ALREADY-SET = "N"
+               OPEN EXTEND ForcedReset
+               IF WS-FR-STAT NOT = "00"
+                   OPEN OUTPUT ForcedReset
+                   CLOSE ForcedReset
+                   OPEN EXTEND ForcedReset
+               END-IF
+
+               MOVE SPACES TO ForcedReset-Rec
+               MOVE FUNCTION TRIM(L-USERNAME) TO ForcedReset-Rec
+               WRITE ForcedReset-Rec
+               CLOSE ForcedReset
+           END-IF
+
+           MOVE "Y" TO L-STATUS
+           GOBACK.
+       END PROGRAM FORCED-RESET-SET.

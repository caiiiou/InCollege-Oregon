@@ -4,16 +4,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT InputFile ASSIGN TO "/workspace/input/InCollege-Input.txt"
+           SELECT InputFile
+               ASSIGN TO "/workspace/input/InCollege-Input.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OutputFile ASSIGN TO "/workspace/output/Incollege-Output.txt"
+           SELECT OutputFile
+               ASSIGN TO "/workspace/output/Incollege-Output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT UserLogin ASSIGN TO "/workspace/database/users.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT UserProfiles ASSIGN TO "/workspace/database/profiles.csv"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TempPassword ASSIGN TO "/workspace/temp/password_input.txt"
+           SELECT UserLogin
+               ASSIGN TO "/workspace/database/users.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT UserProfiles
+               ASSIGN TO "/workspace/database/profiles.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROF-STAT.
+           SELECT ConfigFile
+               ASSIGN TO "/workspace/database/config.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CFG-STAT.
+           SELECT AuditLog
+               ASSIGN TO "/workspace/output/audit.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STAT.
+           SELECT Connections
+               ASSIGN TO "/workspace/database/connections.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONN-STAT.
+           SELECT Jobs
+               ASSIGN TO "/workspace/database/jobs.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOB-STAT.
+           SELECT Checkpoint
+               ASSIGN TO "/workspace/database/checkpoint.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STAT.
+           SELECT Acceptances
+               ASSIGN TO "/workspace/database/acceptances.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCEPT-STAT.
+           SELECT Notifications
+               ASSIGN TO "/workspace/database/notifications.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTIFY-STAT.
 
        DATA DIVISION.
        FILE SECTION.
@@ -30,8 +61,26 @@
        FD  UserProfiles.
        01  Profiles-Rec           PIC X(256).
 
-       FD  TempPassword.
-       01  Pw-Rec                 PIC X(256).
+       FD  ConfigFile.
+       01  Config-Rec             PIC X(80).
+
+       FD  AuditLog.
+       01  Audit-Rec              PIC X(256).
+
+       FD  Connections.
+       01  Conn-Rec               PIC X(256).
+
+       FD  Jobs.
+       01  Job-Rec                PIC X(262).
+
+       FD  Checkpoint.
+       01  Checkpoint-Rec         PIC X(40).
+
+       FD  Acceptances.
+       01  Accept-Rec             PIC X(256).
+
+       FD  Notifications.
+       01  Notify-Rec             PIC X(256).
 
        WORKING-STORAGE SECTION.
        77  WS-EOF                 PIC X VALUE "N".
@@ -41,45 +90,315 @@
 
        01  WS-USERNAME            PIC X(30).
        01  WS-PASSWORD            PIC X(30).
-       01  WS-USER-COUNT           PIC 9 VALUE 0.
+       01  WS-USER-COUNT          PIC 9(4) VALUE 0.
+
+       01  WS-MAX-ACCOUNTS        PIC 9(4) VALUE 5.
+       01  WS-CFG-KEY             PIC X(20).
+       01  WS-CFG-VAL             PIC X(20).
+       01  WS-CFG-STAT            PIC XX VALUE "00".
+       01  WS-AUDIT-STAT          PIC XX VALUE "00".
+       01  WS-AUDIT-RESULT        PIC X(7).
+       01  WS-AUDIT-OUT           PIC X(256).
+
+       01  WS-ACCEPT-STAT         PIC XX VALUE "00".
+       01  WS-TOS-ANSWER          PIC X(1).
+       01  WS-ACCEPT-OUT          PIC X(256).
+       01  WS-NOTIFY-STAT         PIC XX VALUE "00".
+       01  WS-NOTIFY-OUT          PIC X(256).
+       01  WS-NOTIFY-MSG          PIC X(60).
+       01  WS-TIMESTAMP           PIC X(21).
+       01  WS-BAD-RECORD-COUNT    PIC 9(6) VALUE 0.
+       01  WS-PROF-STAT           PIC XX VALUE "00".
+
+       01  WS-SEARCH-TERM         PIC X(60).
+       01  WS-MATCH-COUNT         PIC 9(4) VALUE 0.
+       01  WS-PROF-U              PIC X(30).
+       01  WS-PROF-UNIV           PIC X(60).
+       01  WS-PROF-MAJOR          PIC X(60).
+       01  WS-PROF-BIO            PIC X(100).
 
+       01  WS-CONN-STAT           PIC XX VALUE "00".
+       01  WS-CONN-REQUESTER      PIC X(30).
+       01  WS-CONN-RECIPIENT      PIC X(30).
+       01  WS-CONN-STATUS         PIC X(10).
+       01  WS-CONN-OUT            PIC X(256).
+       01  WS-CONN-ALREADY        PIC X VALUE "N".
+       01  WS-CONN-MATCH-COUNT    PIC 9(4) VALUE 0.
+       01  WS-CONN-TARGET         PIC X(30).
+       01  WS-CONN-TARGET-UC      PIC X(30).
+       01  WS-CONN-USER-UC        PIC X(30).
+       01  WS-CONN-REQ-UC         PIC X(30).
+       01  WS-CONN-RECIP-UC       PIC X(30).
+
+       01  WS-JOB-STAT            PIC XX VALUE "00".
+       01  WS-JOB-TITLE           PIC X(60).
+       01  WS-JOB-COMPANY         PIC X(60).
+       01  WS-JOB-DESC            PIC X(100).
+       01  WS-JOB-POSTER          PIC X(30).
+       01  WS-JOB-DATE            PIC X(8).
+       01  WS-JOB-OUT             PIC X(262).
+       01  WS-JOB-COUNT           PIC 9(4) VALUE 0.
+
+       01  WS-CKPT-STAT           PIC XX VALUE "00".
+       01  WS-LINE-NUMBER         PIC 9(6) VALUE 0.
+       01  WS-RESUME-LINE         PIC 9(6) VALUE 0.
+       01  WS-SKIP-COUNT          PIC 9(6) VALUE 0.
+       01  WS-RESUME-MODE         PIC X(3) VALUE "YES".
+       01  WS-RESUME-LOGGED-IN    PIC X VALUE "N".
+       01  WS-RESUME-USER         PIC X(30).
 
        01  WS-VALID-PW            PIC X VALUE "N".
        01  WS-FOUND               PIC X VALUE "N".
        01  WS-STORED-HASH         PIC X(256).
+       01  WS-STORED-SALT         PIC X(10).
+       01  WS-NO-SALT             PIC X(10) VALUE SPACES.
+       01  WS-FORCED-RESET        PIC X VALUE "N".
        01  WS-AUTH-OK             PIC X VALUE "N".
        01  WS-STATUS              PIC X VALUE "N".
 
+       01  WS-LOGGED-IN           PIC X VALUE "N".
+       01  WS-CURRENT-USER        PIC X(30).
+
+       01  WS-LOCKED-OUT          PIC X VALUE "N".
+       01  WS-LOCK-MODE-S         PIC X VALUE "S".
+       01  WS-LOCK-MODE-F         PIC X VALUE "F".
+
+       01  WS-UNIVERSITY          PIC X(60).
+       01  WS-MAJOR               PIC X(60).
+       01  WS-BIO                 PIC X(100).
+
+       01  WS-SEC-QUESTION        PIC X(60).
+       01  WS-SEC-ANSWER          PIC X(30).
+       01  WS-SEC-ANSWER-HASH     PIC X(256).
+
        01  WS-MSG                 PIC X(200).
 
+       01  WS-ACCOUNTS-CREATED    PIC 9(4) VALUE 0.
+       01  WS-ACCOUNTS-DEACT      PIC 9(4) VALUE 0.
+       01  WS-LOGIN-SUCCESS-COUNT PIC 9(4) VALUE 0.
+       01  WS-LOGIN-FAIL-COUNT    PIC 9(4) VALUE 0.
+       01  WS-CHOICE-IDX          PIC 9(2) COMP.
+       01  WS-DEACT-ANSWER        PIC X(1).
+       01  WS-DEACT-STATUS        PIC X.
+
+       01  WS-TOP-CHOICE-COUNTS.
+           05  WS-TOP-CNT         OCCURS 9 TIMES PIC 9(4) VALUE 0.
+       01  WS-LOGGED-CHOICE-COUNTS.
+           05  WS-LOGGED-CNT      OCCURS 9 TIMES PIC 9(4) VALUE 0.
+
+       01  WS-TOP-LABELS-TXT.
+           05  FILLER             PIC X(30) VALUE "Log In".
+           05  FILLER             PIC X(30) VALUE "Create New Account".
+           05  FILLER             PIC X(30) VALUE "Unused Option 3".
+           05  FILLER             PIC X(30) VALUE "Unused Option 4".
+           05  FILLER             PIC X(30) VALUE "Forgot Password".
+           05  FILLER             PIC X(30) VALUE "Unused Option 6".
+           05  FILLER             PIC X(30) VALUE "Unused Option 7".
+           05  FILLER             PIC X(30) VALUE "Unused Option 8".
+           05  FILLER             PIC X(30) VALUE "Exit".
+       01  WS-TOP-LABEL-TBL REDEFINES WS-TOP-LABELS-TXT.
+           05  WS-TOP-LABEL       OCCURS 9 TIMES PIC X(30).
+
+       01  WS-LOGGED-LABELS-TXT.
+           05  FILLER             PIC X(30) VALUE "Edit My Profile".
+           05  FILLER             PIC X(30) VALUE "Change Password".
+           05  FILLER             PIC X(30) VALUE "Log Out".
+           05  FILLER             PIC X(30) VALUE "Search for a User".
+           05  FILLER             PIC X(30) VALUE "Send Connection Req".
+           05  FILLER             PIC X(30) VALUE "View Pending Reqs".
+           05  FILLER             PIC X(30) VALUE "Post a Job".
+           05  FILLER             PIC X(30) VALUE "Browse Jobs".
+           05  FILLER             PIC X(30) VALUE "Exit".
+       01  WS-LOGGED-LABEL-TBL REDEFINES WS-LOGGED-LABELS-TXT.
+           05  WS-LOGGED-LABEL    OCCURS 9 TIMES PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN.
+           PERFORM CONFIG-LOAD
+           CALL "USERS-RECONCILE" USING WS-BAD-RECORD-COUNT
+           CALL "USERS-INDEX-REBUILD"
+           PERFORM CHECKPOINT-LOAD
            OPEN INPUT  InputFile
            OPEN OUTPUT OutputFile
 
+      *> The checkpoint only ever advances at a completed top-level
+      *> menu action (see the PERFORM CHECKPOINT-SAVE calls below),
+      *> never mid-flow, so resuming always re-reads a whole
+      *> interrupted flow's lines from its own first prompt rather
+      *> than feeding a flow's leftover input line to EVALUATE as a
+      *> fresh menu choice. RESUME=NO in config.txt is the operator's
+      *> startup option to replay the whole script instead.
+           IF WS-RESUME-MODE NOT = "YES"
+               MOVE 0 TO WS-RESUME-LINE
+           END-IF
+
+           MOVE WS-RESUME-LINE TO WS-LINE-NUMBER
+           IF WS-RESUME-LINE > 0
+               PERFORM WS-RESUME-LINE TIMES
+                   READ InputFile
+                       AT END
+                           MOVE "Y" TO WS-EOF
+                   END-READ
+               END-PERFORM
+
+      *> The checkpoint carries the menu context (logged-in flag and
+      *> current username) alongside the line number, so a resumed run
+      *> re-enters the same menu the interrupted run was showing
+      *> instead of always restarting logged-out - see CHECKPOINT-SAVE.
+               MOVE WS-RESUME-LOGGED-IN TO WS-LOGGED-IN
+               MOVE WS-RESUME-USER TO WS-CURRENT-USER
+           END-IF
+
            PERFORM UNTIL WS-EOF = "Y"
-               PERFORM SHOW-TOP-MENU
-               PERFORM READ-USER-LINE
-               MOVE FUNCTION TRIM(WS-LINE) TO WS-CHOICE
-
-               EVALUATE WS-CHOICE
-                   WHEN "1"
-                       PERFORM LOGIN-FLOW
-                   WHEN "2"
-                       PERFORM CREATE-ACCOUNT-FLOW
-                   WHEN "9"
-                       MOVE "Y" TO WS-EOF
-                   WHEN OTHER
-                       MOVE "Invalid option. Please try again." TO WS-MSG
-                       PERFORM PRINTLN
-               END-EVALUATE
+               IF WS-LOGGED-IN = "Y"
+                   PERFORM SHOW-LOGGED-IN-MENU
+                   PERFORM READ-USER-LINE
+                   MOVE FUNCTION TRIM(WS-LINE) TO WS-CHOICE
+                   PERFORM COUNT-LOGGED-CHOICE
+
+                   EVALUATE WS-CHOICE
+                       WHEN "1"
+                           PERFORM PROFILE-EDIT-FLOW
+                       WHEN "2"
+                           PERFORM CHANGE-PASSWORD-FLOW
+                       WHEN "3"
+                           PERFORM LOGOUT-FLOW
+                       WHEN "4"
+                           PERFORM SEARCH-PROFILES-FLOW
+                       WHEN "5"
+                           PERFORM CONNECT-SEND-FLOW
+                       WHEN "6"
+                           PERFORM VIEW-REQUESTS-FLOW
+                       WHEN "7"
+                           PERFORM POST-JOB-FLOW
+                       WHEN "8"
+                           PERFORM BROWSE-JOBS-FLOW
+                       WHEN "9"
+                           MOVE "Y" TO WS-EOF
+                       WHEN "0"
+                           PERFORM DEACTIVATE-ACCOUNT-FLOW
+                       WHEN OTHER
+                           MOVE "Invalid option. Please try again."
+                             TO WS-MSG
+                           PERFORM PRINTLN
+                   END-EVALUATE
+                   IF WS-EOF NOT = "Y"
+                       PERFORM CHECKPOINT-SAVE
+                   END-IF
+               ELSE
+                   PERFORM SHOW-TOP-MENU
+                   PERFORM READ-USER-LINE
+                   MOVE FUNCTION TRIM(WS-LINE) TO WS-CHOICE
+                   PERFORM COUNT-TOP-CHOICE
+
+                   EVALUATE WS-CHOICE
+                       WHEN "1"
+                           PERFORM LOGIN-FLOW
+                       WHEN "2"
+                           PERFORM CREATE-ACCOUNT-FLOW
+                       WHEN "5"
+                           PERFORM FORGOT-PASSWORD-FLOW
+                       WHEN "9"
+                           MOVE "Y" TO WS-EOF
+                       WHEN OTHER
+                           MOVE "Invalid option. Please try again."
+                             TO WS-MSG
+                           PERFORM PRINTLN
+                   END-EVALUATE
+                   IF WS-EOF NOT = "Y"
+                       PERFORM CHECKPOINT-SAVE
+                   END-IF
+               END-IF
            END-PERFORM
 
+           PERFORM WRITE-RUN-SUMMARY
+           PERFORM CHECKPOINT-CLEAR
            CLOSE InputFile
            CLOSE OutputFile
            STOP RUN
            .
 
+       COUNT-TOP-CHOICE.
+           IF WS-CHOICE(1:1) >= "1" AND WS-CHOICE(1:1) <= "9"
+               COMPUTE WS-CHOICE-IDX = FUNCTION NUMVAL(WS-CHOICE(1:1))
+               ADD 1 TO WS-TOP-CNT(WS-CHOICE-IDX)
+           END-IF
+           .
+
+       COUNT-LOGGED-CHOICE.
+           IF WS-CHOICE(1:1) >= "1" AND WS-CHOICE(1:1) <= "9"
+               COMPUTE WS-CHOICE-IDX = FUNCTION NUMVAL(WS-CHOICE(1:1))
+               ADD 1 TO WS-LOGGED-CNT(WS-CHOICE-IDX)
+           END-IF
+           .
+
+      *> End-of-run summary, appended to OutputFile after the
+      *> transcript so a reviewer can scan outcomes without
+      *> re-reading the whole session line by line.
+       WRITE-RUN-SUMMARY.
+           MOVE SPACES TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "========================================" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "Run Summary" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "========================================" TO WS-MSG
+           PERFORM PRINTLN
+
+           MOVE SPACES TO WS-MSG
+           STRING "Accounts created: " WS-ACCOUNTS-CREATED
+               DELIMITED BY SIZE INTO WS-MSG
+           PERFORM PRINTLN
+
+           MOVE SPACES TO WS-MSG
+           STRING "Logins succeeded: " WS-LOGIN-SUCCESS-COUNT
+               DELIMITED BY SIZE INTO WS-MSG
+           PERFORM PRINTLN
+
+           MOVE SPACES TO WS-MSG
+           STRING "Logins failed:    " WS-LOGIN-FAIL-COUNT
+               DELIMITED BY SIZE INTO WS-MSG
+           PERFORM PRINTLN
+
+           MOVE SPACES TO WS-MSG
+           STRING "Accounts deactivated: " WS-ACCOUNTS-DEACT
+               DELIMITED BY SIZE INTO WS-MSG
+           PERFORM PRINTLN
+
+           MOVE SPACES TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "Top menu choices:" TO WS-MSG
+           PERFORM PRINTLN
+           PERFORM VARYING WS-CHOICE-IDX FROM 1 BY 1
+             UNTIL WS-CHOICE-IDX > 9
+               IF WS-TOP-CNT(WS-CHOICE-IDX) > 0
+                   MOVE SPACES TO WS-MSG
+                   STRING "  " WS-TOP-LABEL(WS-CHOICE-IDX) ": "
+                          WS-TOP-CNT(WS-CHOICE-IDX)
+                       DELIMITED BY SIZE INTO WS-MSG
+                   PERFORM PRINTLN
+               END-IF
+           END-PERFORM
+
+           MOVE SPACES TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "Logged-in menu choices:" TO WS-MSG
+           PERFORM PRINTLN
+           PERFORM VARYING WS-CHOICE-IDX FROM 1 BY 1
+             UNTIL WS-CHOICE-IDX > 9
+               IF WS-LOGGED-CNT(WS-CHOICE-IDX) > 0
+                   MOVE SPACES TO WS-MSG
+                   STRING "  " WS-LOGGED-LABEL(WS-CHOICE-IDX) ": "
+                          WS-LOGGED-CNT(WS-CHOICE-IDX)
+                       DELIMITED BY SIZE INTO WS-MSG
+                   PERFORM PRINTLN
+               END-IF
+           END-PERFORM
+
+           MOVE "========================================" TO WS-MSG
+           PERFORM PRINTLN
+           .
+
        SHOW-TOP-MENU.
            MOVE "Welcome to InCollege!" TO WS-MSG
            PERFORM PRINTLN
@@ -87,14 +406,85 @@
            PERFORM PRINTLN
            MOVE "2. Create New Account" TO WS-MSG
            PERFORM PRINTLN
+           MOVE "5. Forgot Password" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "9. Exit" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "Enter your choice:" TO WS-MSG
+           PERFORM PRINT
+           .
+
+       SHOW-LOGGED-IN-MENU.
+           MOVE SPACES TO WS-MSG
+           STRING "Welcome, " FUNCTION TRIM(WS-CURRENT-USER) "!"
+               DELIMITED BY SIZE INTO WS-MSG
+           PERFORM PRINTLN
+           MOVE "1. Edit My Profile" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "2. Change Password" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "3. Log Out" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "4. Search for a User" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "5. Send Connection Request" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "6. View Pending Requests" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "7. Post a Job" TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "8. Browse Jobs" TO WS-MSG
+           PERFORM PRINTLN
            MOVE "9. Exit" TO WS-MSG
            PERFORM PRINTLN
+           MOVE "0. Deactivate My Account" TO WS-MSG
+           PERFORM PRINTLN
            MOVE "Enter your choice:" TO WS-MSG
            PERFORM PRINT
            .
 
+       LOGOUT-FLOW.
+           MOVE "You have been logged out." TO WS-MSG
+           PERFORM PRINTLN
+           MOVE "N" TO WS-LOGGED-IN
+           MOVE SPACES TO WS-CURRENT-USER
+           .
+
+       DEACTIVATE-ACCOUNT-FLOW.
+           MOVE "Are you sure you want to deactivate your account? "
+             TO WS-MSG
+           PERFORM PRINT
+           MOVE "This cannot be undone. (Y/N)" TO WS-MSG
+           PERFORM PRINTLN
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-DEACT-ANSWER
+
+           IF WS-DEACT-ANSWER NOT = "Y" AND WS-DEACT-ANSWER NOT = "y"
+               MOVE "Deactivation cancelled." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-DEACT-STATUS
+           CALL "USERS-DEACTIVATE" USING WS-CURRENT-USER
+               WS-DEACT-STATUS
+
+           IF WS-DEACT-STATUS = "Y"
+               CALL "USERS-INDEX-REBUILD"
+               ADD 1 TO WS-ACCOUNTS-DEACT
+               MOVE "Your account has been deactivated." TO WS-MSG
+               PERFORM PRINTLN
+               PERFORM LOGOUT-FLOW
+           ELSE
+               MOVE "Unable to deactivate account. Please try again."
+                 TO WS-MSG
+               PERFORM PRINTLN
+           END-IF
+           .
+
        LOGIN-FLOW.
            MOVE SPACES TO WS-USERNAME WS-PASSWORD WS-STORED-HASH
+           MOVE SPACES TO WS-STORED-SALT
            MOVE "N" TO WS-FOUND WS-AUTH-OK
 
            MOVE "Enter username:" TO WS-MSG
@@ -108,35 +498,83 @@
            MOVE FUNCTION TRIM(WS-LINE) TO WS-PASSWORD
 
            CALL "USERS-LOOKUP" USING WS-USERNAME WS-FOUND WS-STORED-HASH
+               WS-STORED-SALT
 
            IF WS-FOUND NOT = "Y"
                MOVE "Invalid credentials. Please try again." TO WS-MSG
                PERFORM PRINTLN
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM AUDIT-LOG-WRITE
+               ADD 1 TO WS-LOGIN-FAIL-COUNT
                EXIT PARAGRAPH
            END-IF
 
-           CALL "AUTH-VERIFY" USING WS-PASSWORD WS-STORED-HASH WS-AUTH-OK
+           MOVE "N" TO WS-LOCKED-OUT
+           CALL "LOCKOUT-CHECK" USING WS-USERNAME WS-LOCKED-OUT
+
+           IF WS-LOCKED-OUT = "Y"
+               MOVE "This account is temporarily locked due to
+      -    "repeated failed logins. Try again later." TO WS-MSG
+               PERFORM PRINTLN
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM AUDIT-LOG-WRITE
+               ADD 1 TO WS-LOGIN-FAIL-COUNT
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "AUTH-VERIFY" USING WS-PASSWORD WS-STORED-HASH
+               WS-AUTH-OK WS-STORED-SALT
 
            IF WS-AUTH-OK = "Y"
                MOVE "You have successfully logged in." TO WS-MSG
                PERFORM PRINTLN
+               MOVE "Y" TO WS-LOGGED-IN
+               MOVE WS-USERNAME TO WS-CURRENT-USER
+               CALL "LOCKOUT-UPDATE" USING WS-USERNAME WS-LOCK-MODE-S
+               MOVE "SUCCESS" TO WS-AUDIT-RESULT
+               PERFORM AUDIT-LOG-WRITE
+               ADD 1 TO WS-LOGIN-SUCCESS-COUNT
+               MOVE "Logged in successfully" TO WS-NOTIFY-MSG
+               PERFORM NOTIFICATION-LOG-WRITE
+
+               MOVE "N" TO WS-FORCED-RESET
+               CALL "FORCED-RESET-CHECK" USING WS-USERNAME
+                   WS-FORCED-RESET
+               IF WS-FORCED-RESET = "Y"
+                   MOVE "An administrator has required you to set a
+      -    "new password before continuing." TO WS-MSG
+                   PERFORM PRINTLN
+                   MOVE "N" TO WS-STATUS
+                   PERFORM CHANGE-PASSWORD-FLOW
+                   IF WS-STATUS = "Y"
+                       CALL "FORCED-RESET-CLEAR" USING WS-USERNAME
+                   ELSE
+                       MOVE "Your password was not changed - you will
+      -                "be asked again at your next login." TO WS-MSG
+                       PERFORM PRINTLN
+                   END-IF
+               END-IF
            ELSE
                MOVE "Invalid credentials. Please try again." TO WS-MSG
                PERFORM PRINTLN
+               CALL "LOCKOUT-UPDATE" USING WS-USERNAME WS-LOCK-MODE-F
+               MOVE "FAILURE" TO WS-AUDIT-RESULT
+               PERFORM AUDIT-LOG-WRITE
+               ADD 1 TO WS-LOGIN-FAIL-COUNT
            END-IF
            .
 
-CREATE-ACCOUNT-FLOW.
+       CREATE-ACCOUNT-FLOW.
            PERFORM COUNT-USERS
 
-           IF WS-USER-COUNT >= 5
-               MOVE "All permitted accounts have been created, please come back later"
-               TO WS-MSG
+           IF WS-USER-COUNT >= WS-MAX-ACCOUNTS
+               MOVE "All permitted accounts have been created, please
+      -    "come back later" TO WS-MSG
                PERFORM PRINTLN
                EXIT PARAGRAPH
            END-IF
 
-    *> Continue normal account creation below
+      *> Continue normal account creation below
            MOVE SPACES TO WS-USERNAME WS-PASSWORD
            MOVE "N" TO WS-VALID-PW
            MOVE "N" TO WS-STATUS
@@ -154,22 +592,93 @@ CREATE-ACCOUNT-FLOW.
            CALL "PW-VALIDATE" USING WS-PASSWORD WS-VALID-PW
 
            IF WS-VALID-PW NOT = "Y"
-               MOVE "Password must be 8-12 chars, include 1 uppercase, 1 digit, and 1 special character."
-                 TO WS-MSG
+               MOVE "Password must be 8-12 chars, include 1 uppercase,
+      -    "1 lowercase, 1 digit, and 1 special character." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-FOUND
+           CALL "USERS-LOOKUP" USING WS-USERNAME WS-FOUND WS-STORED-HASH
+               WS-STORED-SALT
+
+           IF WS-FOUND = "Y"
+               MOVE "That username is already taken. Please choose
+      -    "another." TO WS-MSG
                PERFORM PRINTLN
                EXIT PARAGRAPH
            END-IF
 
-           CALL "USERS-APPEND-HASH" USING WS-USERNAME WS-PASSWORD WS-STATUS
+           MOVE "Set up a security question (used to recover your
+      -    "password):" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-SEC-QUESTION
+
+           MOVE "Enter the answer:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-SEC-ANSWER
+
+           MOVE "Do you accept the Terms of Service? (Y/N)" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-TOS-ANSWER
+           PERFORM ACCEPTANCE-LOG-WRITE
+
+           IF WS-TOS-ANSWER NOT = "Y" AND WS-TOS-ANSWER NOT = "y"
+               MOVE "You must accept the Terms of Service to create
+      -    "an account." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           CALL "USERS-APPEND-HASH" USING WS-USERNAME WS-PASSWORD
+               WS-STATUS
 
            IF WS-STATUS = "Y"
+               CALL "SEC-ANSWER-SAVE" USING WS-USERNAME
+                   WS-SEC-QUESTION WS-SEC-ANSWER WS-STATUS
+               CALL "USERS-INDEX-REBUILD"
+               ADD 1 TO WS-ACCOUNTS-CREATED
                MOVE "Account created successfully." TO WS-MSG
                PERFORM PRINTLN
+               MOVE "Account created" TO WS-NOTIFY-MSG
+               PERFORM NOTIFICATION-LOG-WRITE
            ELSE
                MOVE "Registration failed due to system error." TO WS-MSG
                PERFORM PRINTLN
            END-IF
            .
+       CONFIG-LOAD.
+           MOVE 5 TO WS-MAX-ACCOUNTS
+           MOVE "YES" TO WS-RESUME-MODE
+           OPEN INPUT ConfigFile
+           IF WS-CFG-STAT = "00"
+               PERFORM UNTIL 1 = 2
+                   READ ConfigFile
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+
+                   MOVE SPACES TO WS-CFG-KEY WS-CFG-VAL
+                   UNSTRING Config-Rec DELIMITED BY "="
+                       INTO WS-CFG-KEY WS-CFG-VAL
+
+                   IF FUNCTION TRIM(WS-CFG-KEY) = "MAXACCOUNTS"
+                       MOVE FUNCTION TRIM(WS-CFG-VAL) TO WS-MAX-ACCOUNTS
+                   END-IF
+
+      *> Operator-set startup option: a checkpoint from a prior
+      *> interrupted run is only honored when RESUME=YES; set
+      *> RESUME=NO in config.txt to replay InputFile from line one.
+                   IF FUNCTION TRIM(WS-CFG-KEY) = "RESUME"
+                       MOVE FUNCTION TRIM(WS-CFG-VAL) TO WS-RESUME-MODE
+                   END-IF
+               END-PERFORM
+               CLOSE ConfigFile
+           END-IF
+           .
        COUNT-USERS.
            MOVE 0 TO WS-USER-COUNT
            OPEN INPUT UserLogin
@@ -183,6 +692,548 @@ CREATE-ACCOUNT-FLOW.
            CLOSE UserLogin
            .
 
+       CHECKPOINT-LOAD.
+           MOVE 0 TO WS-RESUME-LINE
+           MOVE "N" TO WS-RESUME-LOGGED-IN
+           MOVE SPACES TO WS-RESUME-USER
+           OPEN INPUT Checkpoint
+           IF WS-CKPT-STAT = "00"
+               READ Checkpoint INTO Checkpoint-Rec
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-CKPT-STAT = "00"
+                   UNSTRING Checkpoint-Rec DELIMITED BY "|"
+                       INTO WS-RESUME-LINE WS-RESUME-LOGGED-IN
+                            WS-RESUME-USER
+               END-IF
+               CLOSE Checkpoint
+           END-IF
+           .
+
+       CHECKPOINT-SAVE.
+           OPEN OUTPUT Checkpoint
+           MOVE SPACES TO Checkpoint-Rec
+           STRING WS-LINE-NUMBER "|"
+                  WS-LOGGED-IN "|"
+                  FUNCTION TRIM(WS-CURRENT-USER)
+               DELIMITED BY SIZE INTO Checkpoint-Rec
+           WRITE Checkpoint-Rec
+           CLOSE Checkpoint
+           .
+
+       CHECKPOINT-CLEAR.
+           OPEN OUTPUT Checkpoint
+           MOVE SPACES TO Checkpoint-Rec
+           STRING "000000" "|" "N" "|" SPACES
+               DELIMITED BY SIZE INTO Checkpoint-Rec
+           WRITE Checkpoint-Rec
+           CLOSE Checkpoint
+           .
+
+       AUDIT-LOG-WRITE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND AuditLog
+           IF WS-AUDIT-STAT NOT = "00"
+               OPEN OUTPUT AuditLog
+               CLOSE AuditLog
+               OPEN EXTEND AuditLog
+           END-IF
+
+           MOVE SPACES TO WS-AUDIT-OUT
+           STRING FUNCTION TRIM(WS-USERNAME)
+                  "|"
+                  WS-TIMESTAMP(1:8)
+                  " "
+                  WS-TIMESTAMP(9:2)
+                  ":"
+                  WS-TIMESTAMP(11:2)
+                  ":"
+                  WS-TIMESTAMP(13:2)
+                  "|"
+                  WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO WS-AUDIT-OUT
+           MOVE WS-AUDIT-OUT TO Audit-Rec
+           WRITE Audit-Rec
+           CLOSE AuditLog
+           .
+
+       ACCEPTANCE-LOG-WRITE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND Acceptances
+           IF WS-ACCEPT-STAT NOT = "00"
+               OPEN OUTPUT Acceptances
+               CLOSE Acceptances
+               OPEN EXTEND Acceptances
+           END-IF
+
+           MOVE SPACES TO WS-ACCEPT-OUT
+           STRING FUNCTION TRIM(WS-USERNAME)
+                  "|"
+                  WS-TOS-ANSWER
+                  "|"
+                  WS-TIMESTAMP(1:8)
+                  " "
+                  WS-TIMESTAMP(9:2)
+                  ":"
+                  WS-TIMESTAMP(11:2)
+                  ":"
+                  WS-TIMESTAMP(13:2)
+               DELIMITED BY SIZE INTO WS-ACCEPT-OUT
+           MOVE WS-ACCEPT-OUT TO Accept-Rec
+           WRITE Accept-Rec
+           CLOSE Acceptances
+           .
+
+      *> Durable per-user record of key events, keyed off
+      *> WS-USERNAME and WS-NOTIFY-MSG set by the caller, so a future
+      *> "what's new" screen has something to read besides the
+      *> transcript. Uses the same append-with-fallback-to-OUTPUT
+      *> pattern as AUDIT-LOG-WRITE / ACCEPTANCE-LOG-WRITE.
+       NOTIFICATION-LOG-WRITE.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND Notifications
+           IF WS-NOTIFY-STAT NOT = "00"
+               OPEN OUTPUT Notifications
+               CLOSE Notifications
+               OPEN EXTEND Notifications
+           END-IF
+
+           MOVE SPACES TO WS-NOTIFY-OUT
+           STRING FUNCTION TRIM(WS-USERNAME)
+                  "|"
+                  FUNCTION TRIM(WS-NOTIFY-MSG)
+                  "|"
+                  WS-TIMESTAMP(1:8)
+                  " "
+                  WS-TIMESTAMP(9:2)
+                  ":"
+                  WS-TIMESTAMP(11:2)
+                  ":"
+                  WS-TIMESTAMP(13:2)
+               DELIMITED BY SIZE INTO WS-NOTIFY-OUT
+           MOVE WS-NOTIFY-OUT TO Notify-Rec
+           WRITE Notify-Rec
+           CLOSE Notifications
+           .
+
+
+       PROFILE-EDIT-FLOW.
+           IF WS-LOGGED-IN NOT = "Y"
+               MOVE "You must log in before editing your profile."
+                 TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-UNIVERSITY WS-MAJOR WS-BIO
+
+           MOVE "Enter your university:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-UNIVERSITY
+
+           MOVE "Enter your major:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-MAJOR
+
+           MOVE "Enter a short bio:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-BIO
+
+           MOVE "N" TO WS-STATUS
+           CALL "PROFILE-SAVE" USING WS-CURRENT-USER WS-UNIVERSITY
+               WS-MAJOR WS-BIO WS-STATUS
+
+           IF WS-STATUS = "Y"
+               MOVE "Profile saved." TO WS-MSG
+               PERFORM PRINTLN
+           ELSE
+               MOVE "Profile update failed due to system error."
+                 TO WS-MSG
+               PERFORM PRINTLN
+           END-IF
+           .
+
+       CHANGE-PASSWORD-FLOW.
+           IF WS-LOGGED-IN NOT = "Y"
+               MOVE "You must log in before changing your password."
+                 TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-PASSWORD
+           MOVE "N" TO WS-VALID-PW
+
+           MOVE "Enter your new password:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-PASSWORD
+
+           CALL "PW-VALIDATE" USING WS-PASSWORD WS-VALID-PW
+
+           IF WS-VALID-PW NOT = "Y"
+               MOVE "Password must be 8-12 chars, include 1 uppercase,
+      -    "1 lowercase, 1 digit, and 1 special character." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-STATUS
+           CALL "USERS-UPDATE-HASH" USING WS-CURRENT-USER WS-PASSWORD
+               WS-STATUS
+
+           IF WS-STATUS = "Y"
+               CALL "USERS-INDEX-REBUILD"
+               MOVE "Password changed successfully." TO WS-MSG
+               PERFORM PRINTLN
+           ELSE
+               MOVE "Password change failed due to system error."
+                 TO WS-MSG
+               PERFORM PRINTLN
+           END-IF
+           .
+
+       FORGOT-PASSWORD-FLOW.
+           MOVE SPACES TO WS-USERNAME
+           MOVE "N" TO WS-FOUND
+
+           MOVE "Enter your username:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-USERNAME
+
+           CALL "SEC-ANSWER-LOOKUP" USING WS-USERNAME WS-FOUND
+               WS-SEC-QUESTION WS-SEC-ANSWER-HASH
+
+           IF WS-FOUND NOT = "Y"
+               MOVE "No security question is on file for that
+      -    "username." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION TRIM(WS-SEC-QUESTION) TO WS-MSG
+           PERFORM PRINTLN
+
+           MOVE SPACES TO WS-SEC-ANSWER
+           MOVE "N" TO WS-AUTH-OK
+
+           MOVE "Enter your answer:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-SEC-ANSWER
+
+           CALL "AUTH-VERIFY" USING WS-SEC-ANSWER WS-SEC-ANSWER-HASH
+               WS-AUTH-OK WS-NO-SALT
+
+           IF WS-AUTH-OK NOT = "Y"
+               MOVE "That answer does not match our records."
+                 TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE SPACES TO WS-PASSWORD
+           MOVE "N" TO WS-VALID-PW
+
+           MOVE "Enter your new password:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-PASSWORD
+
+           CALL "PW-VALIDATE" USING WS-PASSWORD WS-VALID-PW
+
+           IF WS-VALID-PW NOT = "Y"
+               MOVE "Password must be 8-12 chars, include 1 uppercase,
+      -    "1 lowercase, 1 digit, and 1 special character." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-STATUS
+           CALL "USERS-UPDATE-HASH" USING WS-USERNAME WS-PASSWORD
+               WS-STATUS
+
+           IF WS-STATUS = "Y"
+               CALL "USERS-INDEX-REBUILD"
+               MOVE "Password reset successfully." TO WS-MSG
+               PERFORM PRINTLN
+           ELSE
+               MOVE "Password reset failed due to system error."
+                 TO WS-MSG
+               PERFORM PRINTLN
+           END-IF
+           .
+
+       SEARCH-PROFILES-FLOW.
+           MOVE "Search by name or university:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-SEARCH-TERM
+
+           MOVE 0 TO WS-MATCH-COUNT
+
+           OPEN INPUT UserProfiles
+           IF WS-PROF-STAT NOT = "00"
+               MOVE "No profiles are on file yet." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ UserProfiles
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-PROF-U WS-PROF-UNIV WS-PROF-MAJOR
+                   WS-PROF-BIO
+               UNSTRING Profiles-Rec DELIMITED BY "|"
+                   INTO WS-PROF-U WS-PROF-UNIV WS-PROF-MAJOR
+                   WS-PROF-BIO
+
+               IF FUNCTION TRIM(WS-PROF-U) =
+                       FUNCTION TRIM(WS-SEARCH-TERM)
+                   OR FUNCTION TRIM(WS-PROF-UNIV) =
+                       FUNCTION TRIM(WS-SEARCH-TERM)
+                   ADD 1 TO WS-MATCH-COUNT
+                   MOVE SPACES TO WS-MSG
+                   STRING FUNCTION TRIM(WS-PROF-U)
+                          " - "
+                          FUNCTION TRIM(WS-PROF-UNIV)
+                          " - "
+                          FUNCTION TRIM(WS-PROF-MAJOR)
+                       DELIMITED BY SIZE INTO WS-MSG
+                   PERFORM PRINTLN
+               END-IF
+           END-PERFORM
+
+           CLOSE UserProfiles
+
+           IF WS-MATCH-COUNT = 0
+               MOVE "No matching profiles were found." TO WS-MSG
+               PERFORM PRINTLN
+           END-IF
+           .
+
+       CONNECT-SEND-FLOW.
+           MOVE "Enter the username to connect with:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-CONN-TARGET
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CONN-TARGET))
+               TO WS-CONN-TARGET-UC
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USER))
+               TO WS-CONN-USER-UC
+
+           IF WS-CONN-TARGET-UC = WS-CONN-USER-UC
+               MOVE "You cannot send a connection request to
+      -    "yourself." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE "N" TO WS-CONN-ALREADY
+           OPEN INPUT Connections
+           IF WS-CONN-STAT = "00"
+               PERFORM UNTIL 1 = 2
+                   READ Connections
+                       AT END
+                           EXIT PERFORM
+                   END-READ
+
+                   MOVE SPACES TO WS-CONN-REQUESTER WS-CONN-RECIPIENT
+                       WS-CONN-STATUS
+                   UNSTRING Conn-Rec DELIMITED BY "|"
+                       INTO WS-CONN-REQUESTER WS-CONN-RECIPIENT
+                       WS-CONN-STATUS
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(WS-CONN-REQUESTER))
+                       TO WS-CONN-REQ-UC
+                   MOVE FUNCTION UPPER-CASE(
+                       FUNCTION TRIM(WS-CONN-RECIPIENT))
+                       TO WS-CONN-RECIP-UC
+
+                   IF WS-CONN-REQ-UC = WS-CONN-USER-UC
+                       AND WS-CONN-RECIP-UC = WS-CONN-TARGET-UC
+                       MOVE "Y" TO WS-CONN-ALREADY
+                       EXIT PERFORM
+                   END-IF
+               END-PERFORM
+               CLOSE Connections
+           END-IF
+
+           IF WS-CONN-ALREADY = "Y"
+               MOVE "You already have a pending request to that
+      -    "user." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-CURRENT-USER TO WS-CONN-REQUESTER
+           MOVE WS-CONN-TARGET TO WS-CONN-RECIPIENT
+
+           OPEN EXTEND Connections
+           IF WS-CONN-STAT NOT = "00"
+               OPEN OUTPUT Connections
+               CLOSE Connections
+               OPEN EXTEND Connections
+           END-IF
+
+           MOVE SPACES TO WS-CONN-OUT
+           STRING FUNCTION TRIM(WS-CONN-REQUESTER)
+                  "|"
+                  FUNCTION TRIM(WS-CONN-RECIPIENT)
+                  "|"
+                  "PENDING"
+               DELIMITED BY SIZE INTO WS-CONN-OUT
+           MOVE WS-CONN-OUT TO Conn-Rec
+           WRITE Conn-Rec
+           CLOSE Connections
+
+           MOVE "Connection request sent." TO WS-MSG
+           PERFORM PRINTLN
+           .
+
+       VIEW-REQUESTS-FLOW.
+           MOVE 0 TO WS-CONN-MATCH-COUNT
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-CURRENT-USER))
+               TO WS-CONN-USER-UC
+
+           OPEN INPUT Connections
+           IF WS-CONN-STAT NOT = "00"
+               MOVE "You have no pending connection requests." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ Connections
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-CONN-REQUESTER WS-CONN-RECIPIENT
+                   WS-CONN-STATUS
+               UNSTRING Conn-Rec DELIMITED BY "|"
+                   INTO WS-CONN-REQUESTER WS-CONN-RECIPIENT
+                   WS-CONN-STATUS
+               MOVE FUNCTION UPPER-CASE(
+                   FUNCTION TRIM(WS-CONN-RECIPIENT))
+                   TO WS-CONN-RECIP-UC
+
+               IF WS-CONN-RECIP-UC = WS-CONN-USER-UC
+                   AND FUNCTION TRIM(WS-CONN-STATUS) = "PENDING"
+                   ADD 1 TO WS-CONN-MATCH-COUNT
+                   MOVE SPACES TO WS-MSG
+                   STRING "Pending request from "
+                          FUNCTION TRIM(WS-CONN-REQUESTER)
+                       DELIMITED BY SIZE INTO WS-MSG
+                   PERFORM PRINTLN
+               END-IF
+           END-PERFORM
+
+           CLOSE Connections
+
+           IF WS-CONN-MATCH-COUNT = 0
+               MOVE "You have no pending connection requests." TO WS-MSG
+               PERFORM PRINTLN
+           END-IF
+           .
+
+       POST-JOB-FLOW.
+           MOVE "Enter job title:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-JOB-TITLE
+
+           MOVE "Enter company name:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-JOB-COMPANY
+
+           MOVE "Enter a short description:" TO WS-MSG
+           PERFORM PRINT
+           PERFORM READ-USER-LINE
+           MOVE FUNCTION TRIM(WS-LINE) TO WS-JOB-DESC
+
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE WS-TIMESTAMP(1:8) TO WS-JOB-DATE
+           MOVE WS-CURRENT-USER TO WS-JOB-POSTER
+
+           OPEN EXTEND Jobs
+           IF WS-JOB-STAT NOT = "00"
+               OPEN OUTPUT Jobs
+               CLOSE Jobs
+               OPEN EXTEND Jobs
+           END-IF
+
+           MOVE SPACES TO WS-JOB-OUT
+           STRING FUNCTION TRIM(WS-JOB-TITLE)
+                  "|"
+                  FUNCTION TRIM(WS-JOB-COMPANY)
+                  "|"
+                  FUNCTION TRIM(WS-JOB-DESC)
+                  "|"
+                  FUNCTION TRIM(WS-JOB-POSTER)
+                  "|"
+                  WS-JOB-DATE
+               DELIMITED BY SIZE INTO WS-JOB-OUT
+           MOVE WS-JOB-OUT TO Job-Rec
+           WRITE Job-Rec
+           CLOSE Jobs
+
+           MOVE "Job posting created." TO WS-MSG
+           PERFORM PRINTLN
+           .
+
+       BROWSE-JOBS-FLOW.
+           MOVE 0 TO WS-JOB-COUNT
+
+           OPEN INPUT Jobs
+           IF WS-JOB-STAT NOT = "00"
+               MOVE "No jobs have been posted yet." TO WS-MSG
+               PERFORM PRINTLN
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ Jobs
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-JOB-TITLE WS-JOB-COMPANY WS-JOB-DESC
+                   WS-JOB-POSTER WS-JOB-DATE
+               UNSTRING Job-Rec DELIMITED BY "|"
+                   INTO WS-JOB-TITLE WS-JOB-COMPANY WS-JOB-DESC
+                   WS-JOB-POSTER WS-JOB-DATE
+
+               ADD 1 TO WS-JOB-COUNT
+               MOVE SPACES TO WS-MSG
+               STRING FUNCTION TRIM(WS-JOB-TITLE)
+                      " at "
+                      FUNCTION TRIM(WS-JOB-COMPANY)
+                      " - "
+                      FUNCTION TRIM(WS-JOB-DESC)
+                   DELIMITED BY SIZE INTO WS-MSG
+               PERFORM PRINTLN
+           END-PERFORM
+
+           CLOSE Jobs
+
+           IF WS-JOB-COUNT = 0
+               MOVE "No jobs have been posted yet." TO WS-MSG
+               PERFORM PRINTLN
+           END-IF
+           .
 
        READ-USER-LINE.
            READ InputFile INTO WS-LINE
@@ -190,6 +1241,7 @@ CREATE-ACCOUNT-FLOW.
                    MOVE "Y" TO WS-EOF
                    MOVE SPACES TO WS-LINE
                NOT AT END
+                   ADD 1 TO WS-LINE-NUMBER
                    PERFORM ECHO-INPUT
            END-READ
            .

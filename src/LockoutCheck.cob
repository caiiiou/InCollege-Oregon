@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCKOUT-CHECK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Lockouts ASSIGN TO "../database/lockouts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Lockouts.
+       01  Lockouts-Rec       PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(30).
+       01  WS-FAILCOUNT       PIC 9(2).
+       01  WS-LOCKDATE        PIC 9(8).
+       01  WS-LOCKSOD         PIC 9(5).
+       01  WS-LOCK-STAT       PIC XX VALUE "00".
+
+       01  WS-TODAY           PIC 9(8).
+       01  WS-NOW-SOD         PIC 9(5).
+       01  WS-HH              PIC 9(2).
+       01  WS-MI              PIC 9(2).
+       01  WS-SS              PIC 9(2).
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-LOCKED           PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-LOCKED.
+           MOVE "N" TO L-LOCKED
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-HH
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-MI
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-SS
+           COMPUTE WS-NOW-SOD = WS-HH * 3600 + WS-MI * 60 + WS-SS
+
+           OPEN INPUT Lockouts
+           IF WS-LOCK-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ Lockouts
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U
+               MOVE 0 TO WS-FAILCOUNT WS-LOCKDATE WS-LOCKSOD
+               UNSTRING Lockouts-Rec DELIMITED BY "|"
+                   INTO WS-U WS-FAILCOUNT WS-LOCKDATE WS-LOCKSOD
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   IF WS-LOCKDATE = WS-TODAY AND WS-LOCKSOD > WS-NOW-SOD
+                       MOVE "Y" TO L-LOCKED
+                   END-IF
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE Lockouts
+           END-IF
+
+           GOBACK.
+       END PROGRAM LOCKOUT-CHECK.

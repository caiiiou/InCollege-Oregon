@@ -0,0 +1,68 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCKOUT-CLEAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Lockouts ASSIGN TO "../database/lockouts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STAT.
+           SELECT NewLockouts ASSIGN TO "../database/lockouts.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Lockouts.
+       01  Lockouts-Rec       PIC X(256).
+
+       FD  NewLockouts.
+       01  New-Rec            PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(30).
+       01  WS-LOCK-STAT       PIC XX VALUE "00".
+       01  WS-CMD             PIC X(80).
+       01  WS-FOUND           PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-STATUS.
+           MOVE "N" TO L-STATUS
+
+           OPEN OUTPUT NewLockouts
+
+           OPEN INPUT Lockouts
+           IF WS-LOCK-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ Lockouts
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U
+               UNSTRING Lockouts-Rec DELIMITED BY "|" INTO WS-U
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE "Y" TO WS-FOUND
+               ELSE
+                   MOVE Lockouts-Rec TO New-Rec
+                   WRITE New-Rec
+               END-IF
+           END-PERFORM
+           CLOSE Lockouts
+           END-IF
+
+           CLOSE NewLockouts
+
+           MOVE SPACES TO WS-CMD
+           STRING "mv ../database/lockouts.csv.new "
+                  "../database/lockouts.csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE WS-FOUND TO L-STATUS
+           GOBACK.
+       END PROGRAM LOCKOUT-CLEAR.

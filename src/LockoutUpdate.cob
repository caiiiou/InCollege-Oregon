@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOCKOUT-UPDATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT Lockouts ASSIGN TO "../database/lockouts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STAT.
+           SELECT NewLockouts ASSIGN TO "../database/lockouts.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  Lockouts.
+       01  Lockouts-Rec       PIC X(256).
+
+       FD  NewLockouts.
+       01  New-Rec            PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(30).
+       01  WS-FAILCOUNT       PIC 9(2).
+       01  WS-LOCKDATE        PIC 9(8).
+       01  WS-LOCKSOD         PIC 9(5).
+       01  WS-LOCK-STAT       PIC XX VALUE "00".
+       01  WS-FOUND-REC       PIC X VALUE "N".
+       01  WS-OUT             PIC X(256).
+       01  WS-CMD             PIC X(80).
+
+       01  WS-TODAY           PIC 9(8).
+       01  WS-NOW-SOD         PIC 9(5).
+       01  WS-HH              PIC 9(2).
+       01  WS-MI              PIC 9(2).
+       01  WS-SS              PIC 9(2).
+
+       01  WS-NEW-FAILCOUNT   PIC 9(2).
+       01  WS-NEW-LOCKDATE    PIC 9(8).
+       01  WS-NEW-LOCKSOD     PIC 9(5).
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-MODE             PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-MODE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-HH
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-MI
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-SS
+           COMPUTE WS-NOW-SOD = WS-HH * 3600 + WS-MI * 60 + WS-SS
+
+           MOVE 0 TO WS-NEW-FAILCOUNT WS-NEW-LOCKDATE WS-NEW-LOCKSOD
+
+           IF L-MODE = "F"
+               MOVE 1 TO WS-NEW-FAILCOUNT
+           END-IF
+
+      *> Cheap read-only pre-pass: a successful login is the hottest
+      *> path through this program, and most successful logins find no
+      *> existing lockouts.csv row for the user (they never failed).
+      *> Check that first so the common case can GOBACK without ever
+      *> opening NewLockouts or shelling out to "mv" - only a real
+      *> state change (a failure, or a success that actually clears a
+      *> prior row) pays that cost below.
+           MOVE "N" TO WS-FOUND-REC
+           OPEN INPUT Lockouts
+           IF WS-LOCK-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ Lockouts
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U
+               UNSTRING Lockouts-Rec DELIMITED BY "|" INTO WS-U
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE "Y" TO WS-FOUND-REC
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+           CLOSE Lockouts
+           END-IF
+
+           IF L-MODE = "S" AND WS-FOUND-REC = "N"
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT NewLockouts
+           MOVE "N" TO WS-FOUND-REC
+
+           OPEN INPUT Lockouts
+           IF WS-LOCK-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ Lockouts
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U
+               MOVE 0 TO WS-FAILCOUNT WS-LOCKDATE WS-LOCKSOD
+               UNSTRING Lockouts-Rec DELIMITED BY "|"
+                   INTO WS-U WS-FAILCOUNT WS-LOCKDATE WS-LOCKSOD
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE "Y" TO WS-FOUND-REC
+                   IF L-MODE = "F"
+                       COMPUTE WS-NEW-FAILCOUNT = WS-FAILCOUNT + 1
+                   END-IF
+               ELSE
+                   MOVE Lockouts-Rec TO New-Rec
+                   WRITE New-Rec
+               END-IF
+           END-PERFORM
+           CLOSE Lockouts
+           END-IF
+
+           IF L-MODE = "F" AND WS-NEW-FAILCOUNT NOT < 5
+               MOVE WS-TODAY TO WS-NEW-LOCKDATE
+               COMPUTE WS-NEW-LOCKSOD = WS-NOW-SOD + 300
+           END-IF
+
+           IF L-MODE = "F"
+               MOVE SPACES TO WS-OUT
+               STRING FUNCTION TRIM(L-USERNAME) "|"
+                      WS-NEW-FAILCOUNT "|"
+                      WS-NEW-LOCKDATE "|"
+                      WS-NEW-LOCKSOD
+                   DELIMITED BY SIZE INTO WS-OUT
+               MOVE WS-OUT TO New-Rec
+               WRITE New-Rec
+           END-IF
+
+           CLOSE NewLockouts
+
+           MOVE SPACES TO WS-CMD
+           STRING "mv ../database/lockouts.csv.new "
+                  "../database/lockouts.csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           GOBACK.
+       END PROGRAM LOCKOUT-UPDATE.

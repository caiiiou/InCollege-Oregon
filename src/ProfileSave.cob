@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROFILE-SAVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserProfiles ASSIGN TO "../database/profiles.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PROF-STAT.
+           SELECT NewProfiles ASSIGN TO "../database/profiles.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserProfiles.
+       01  Profiles-Rec       PIC X(256).
+
+       FD  NewProfiles.
+       01  New-Rec            PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(60).
+       01  WS-REST            PIC X(196).
+       01  WS-OUT             PIC X(256).
+       01  WS-CMD             PIC X(80).
+       01  WS-PROF-STAT       PIC XX VALUE "00".
+       01  WS-CANON-USER      PIC X(30).
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-UNIVERSITY       PIC X(60).
+       01  L-MAJOR            PIC X(60).
+       01  L-BIO              PIC X(100).
+       01  L-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-UNIVERSITY L-MAJOR L-BIO
+           L-STATUS.
+           MOVE "N" TO L-STATUS
+           MOVE FUNCTION TRIM(L-USERNAME) TO WS-CANON-USER
+
+           OPEN OUTPUT NewProfiles
+
+           OPEN INPUT UserProfiles
+           IF WS-PROF-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ UserProfiles
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U WS-REST
+               UNSTRING Profiles-Rec DELIMITED BY "|"
+                   INTO WS-U WS-REST
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE FUNCTION TRIM(WS-U) TO WS-CANON-USER
+               ELSE
+                   MOVE Profiles-Rec TO New-Rec
+                   WRITE New-Rec
+               END-IF
+           END-PERFORM
+           CLOSE UserProfiles
+           END-IF
+
+           MOVE SPACES TO WS-OUT
+           STRING FUNCTION TRIM(WS-CANON-USER)
+                  "|"
+                  FUNCTION TRIM(L-UNIVERSITY)
+                  "|"
+                  FUNCTION TRIM(L-MAJOR)
+                  "|"
+                  FUNCTION TRIM(L-BIO)
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO New-Rec
+           WRITE New-Rec
+           CLOSE NewProfiles
+
+           MOVE SPACES TO WS-CMD
+           STRING "mv ../database/profiles.csv.new "
+                  "../database/profiles.csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE "Y" TO L-STATUS
+           GOBACK.
+       END PROGRAM PROFILE-SAVE.

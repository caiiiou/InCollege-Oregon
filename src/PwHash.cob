@@ -0,0 +1,37 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PW-HASH.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-VALUE           PIC X(60).
+       01  WS-LEN             PIC 9(3) COMP.
+       01  WS-I               PIC 9(3) COMP.
+       01  WS-CH              PIC X.
+       01  WS-ORD             PIC 9(3) COMP.
+       01  WS-HASHNUM         PIC 9(18) COMP VALUE 5381.
+       01  WS-HASH-DISPLAY    PIC 9(10).
+
+       LINKAGE SECTION.
+       01  L-VALUE            PIC X(60).
+       01  L-HASH             PIC X(20).
+
+       PROCEDURE DIVISION USING L-VALUE L-HASH.
+           MOVE FUNCTION TRIM(L-VALUE) TO WS-VALUE
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(L-VALUE)) TO WS-LEN
+           MOVE 5381 TO WS-HASHNUM
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-LEN
+               MOVE WS-VALUE(WS-I:1) TO WS-CH
+               COMPUTE WS-ORD = FUNCTION ORD(WS-CH) - 1
+               COMPUTE WS-HASHNUM =
+                   FUNCTION MOD(WS-HASHNUM * 31 + WS-ORD, 2147483647)
+           END-PERFORM
+
+           MOVE WS-HASHNUM TO WS-HASH-DISPLAY
+           MOVE SPACES TO L-HASH
+           MOVE WS-HASH-DISPLAY TO L-HASH
+
+           GOBACK.
+       END PROGRAM PW-HASH.

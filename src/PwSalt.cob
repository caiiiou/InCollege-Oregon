@@ -0,0 +1,34 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PW-SALT.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-SEEDED          PIC X VALUE "N".
+       01  WS-TIMESTAMP       PIC X(21).
+       01  WS-SEED            PIC 9(8).
+       01  WS-RAND            COMP-2.
+       01  WS-SALT-NUM        PIC 9(6).
+
+       LINKAGE SECTION.
+       01  L-SALT             PIC X(10).
+
+       PROCEDURE DIVISION USING L-SALT.
+           IF WS-SEEDED NOT = "Y"
+               MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+               MOVE FUNCTION NUMVAL(WS-TIMESTAMP(9:6)) TO WS-SEED
+               MOVE FUNCTION RANDOM(WS-SEED) TO WS-RAND
+               MOVE "Y" TO WS-SEEDED
+           ELSE
+               MOVE FUNCTION RANDOM TO WS-RAND
+           END-IF
+
+           COMPUTE WS-SALT-NUM =
+               FUNCTION MOD(FUNCTION INTEGER(WS-RAND * 1000000) 1000000)
+
+           MOVE SPACES TO L-SALT
+           MOVE WS-SALT-NUM TO L-SALT
+
+           GOBACK.
+       END PROGRAM PW-SALT.

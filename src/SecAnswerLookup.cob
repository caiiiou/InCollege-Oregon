@@ -0,0 +1,60 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEC-ANSWER-LOOKUP.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SecAnswers ASSIGN TO "../database/secanswers.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEC-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SecAnswers.
+       01  SecAnswers-Rec     PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(30).
+       01  WS-Q               PIC X(60).
+       01  WS-H               PIC X(166).
+       01  WS-SEC-STAT        PIC XX VALUE "00".
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-FOUND            PIC X.
+       01  L-QUESTION         PIC X(60).
+       01  L-ANSWER-HASH      PIC X(256).
+
+       PROCEDURE DIVISION USING L-USERNAME L-FOUND L-QUESTION
+           L-ANSWER-HASH.
+           MOVE "N" TO L-FOUND
+           MOVE SPACES TO L-QUESTION L-ANSWER-HASH
+
+           OPEN INPUT SecAnswers
+           IF WS-SEC-STAT NOT = "00"
+               CLOSE SecAnswers
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ SecAnswers
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U WS-Q WS-H
+               UNSTRING SecAnswers-Rec DELIMITED BY "|"
+                   INTO WS-U WS-Q WS-H
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE "Y" TO L-FOUND
+                   MOVE FUNCTION TRIM(WS-Q) TO L-QUESTION
+                   MOVE FUNCTION TRIM(WS-H) TO L-ANSWER-HASH
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           CLOSE SecAnswers
+           GOBACK.
+       END PROGRAM SEC-ANSWER-LOOKUP.

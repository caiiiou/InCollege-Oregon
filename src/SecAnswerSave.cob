@@ -0,0 +1,86 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SEC-ANSWER-SAVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SecAnswers ASSIGN TO "../database/secanswers.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEC-STAT.
+           SELECT NewSecAnswers
+               ASSIGN TO "../database/secanswers.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SecAnswers.
+       01  SecAnswers-Rec     PIC X(256).
+
+       FD  NewSecAnswers.
+       01  New-Rec            PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(30).
+       01  WS-REST            PIC X(226).
+       01  WS-OUT             PIC X(256).
+       01  WS-CMD             PIC X(120).
+       01  WS-ANSWER-60       PIC X(60).
+       01  WS-ANSWER-HASH     PIC X(20).
+       01  WS-SEC-STAT        PIC XX VALUE "00".
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-QUESTION         PIC X(60).
+       01  L-ANSWER           PIC X(30).
+       01  L-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-QUESTION L-ANSWER
+           L-STATUS.
+           MOVE "N" TO L-STATUS
+
+           MOVE SPACES TO WS-ANSWER-60
+           MOVE FUNCTION TRIM(L-ANSWER) TO WS-ANSWER-60
+           CALL "PW-HASH" USING WS-ANSWER-60 WS-ANSWER-HASH
+
+           OPEN OUTPUT NewSecAnswers
+
+           OPEN INPUT SecAnswers
+           IF WS-SEC-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ SecAnswers
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U WS-REST
+               UNSTRING SecAnswers-Rec DELIMITED BY "|"
+                   INTO WS-U WS-REST
+
+               IF FUNCTION TRIM(WS-U) NOT = FUNCTION TRIM(L-USERNAME)
+                   MOVE SecAnswers-Rec TO New-Rec
+                   WRITE New-Rec
+               END-IF
+           END-PERFORM
+           CLOSE SecAnswers
+           END-IF
+
+           MOVE SPACES TO WS-OUT
+           STRING FUNCTION TRIM(L-USERNAME)
+                  "|"
+                  FUNCTION TRIM(L-QUESTION)
+                  "|"
+                  FUNCTION TRIM(WS-ANSWER-HASH)
+               DELIMITED BY SIZE INTO WS-OUT
+           MOVE WS-OUT TO New-Rec
+           WRITE New-Rec
+           CLOSE NewSecAnswers
+
+           MOVE SPACES TO WS-CMD
+           STRING "mv ../database/secanswers.csv.new "
+                  "../database/secanswers.csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE "Y" TO L-STATUS
+           GOBACK.
+       END PROGRAM SEC-ANSWER-SAVE.

@@ -7,25 +7,17 @@
            SELECT UserLogin ASSIGN TO "../database/users.csv"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-USERS-STAT.
-           SELECT TempPassword ASSIGN TO "../temp/password_input.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TempHash ASSIGN TO "../temp/password_hash.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  UserLogin.
        01  Users-Rec          PIC X(256).
 
-       FD  TempPassword.
-       01  Pw-Rec             PIC X(256).
-
-       FD  TempHash.
-       01  Hash-Rec           PIC X(256).
-
        WORKING-STORAGE SECTION.
        01  WS-OUT             PIC X(256).
-       01  WS-CMD             PIC X(700).
+       01  WS-SALT            PIC X(10).
+       01  WS-SALTED-60       PIC X(60).
+       01  WS-NEW-HASH        PIC X(20).
        01  WS-USERS-STAT      PIC XX VALUE "00".
 
        LINKAGE SECTION.
@@ -39,32 +31,20 @@
            INSPECT L-USERNAME REPLACING ALL X"0D" BY SPACE
            INSPECT L-PASSWORD REPLACING ALL X"0D" BY SPACE
 
-           OPEN OUTPUT TempPassword
-           MOVE SPACES TO Pw-Rec
-           MOVE FUNCTION TRIM(L-PASSWORD) TO Pw-Rec
-           WRITE Pw-Rec
-           CLOSE TempPassword
-
-           MOVE SPACES TO WS-CMD
-           STRING "/bin/sh -c ""../scripts/hash_password.sh < ../temp/password_input.txt > ../temp/password_hash.txt"""
-               DELIMITED BY SIZE INTO WS-CMD
-           CALL "SYSTEM" USING WS-CMD
+           CALL "PW-SALT" USING WS-SALT
 
-           OPEN INPUT TempHash
-           READ TempHash INTO Hash-Rec
-               AT END
-                   CLOSE TempHash
-                   GOBACK
-           END-READ
-           CLOSE TempHash
-
-           *> Delete temp hash file
-           CALL "SYSTEM" USING "rm -f /workspace/temp/password_hash.txt"
+           MOVE SPACES TO WS-SALTED-60
+           STRING FUNCTION TRIM(L-PASSWORD)
+                  FUNCTION TRIM(WS-SALT)
+               DELIMITED BY SIZE INTO WS-SALTED-60
+           CALL "PW-HASH" USING WS-SALTED-60 WS-NEW-HASH
 
            MOVE SPACES TO WS-OUT
            STRING FUNCTION TRIM(L-USERNAME)
                   "|"
-                  FUNCTION TRIM(Hash-Rec)
+                  FUNCTION TRIM(WS-SALT)
+                  "|"
+                  FUNCTION TRIM(WS-NEW-HASH)
                DELIMITED BY SIZE INTO WS-OUT
 
            OPEN EXTEND UserLogin

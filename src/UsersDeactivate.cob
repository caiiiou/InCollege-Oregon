@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERS-DEACTIVATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserLogin ASSIGN TO "../database/users.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STAT.
+           SELECT NewUserLogin ASSIGN TO "../database/users.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserLogin.
+       01  Users-Rec          PIC X(256).
+
+       FD  NewUserLogin.
+       01  New-Rec            PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(60).
+       01  WS-SALT            PIC X(10).
+       01  WS-H               PIC X(196).
+       01  WS-CMD             PIC X(120).
+       01  WS-USERS-STAT      PIC XX VALUE "00".
+       01  WS-REMOVED         PIC X VALUE "N".
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-STATUS.
+           MOVE "N" TO L-STATUS
+
+           OPEN OUTPUT NewUserLogin
+
+           OPEN INPUT UserLogin
+           IF WS-USERS-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ UserLogin
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U WS-SALT WS-H
+               UNSTRING Users-Rec DELIMITED BY "|"
+                   INTO WS-U WS-SALT WS-H
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE "Y" TO WS-REMOVED
+               ELSE
+                   MOVE Users-Rec TO New-Rec
+                   WRITE New-Rec
+               END-IF
+           END-PERFORM
+           CLOSE UserLogin
+           END-IF
+
+           CLOSE NewUserLogin
+
+           MOVE SPACES TO WS-CMD
+           STRING "mv ../database/users.csv.new "
+                  "../database/users.csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           MOVE WS-REMOVED TO L-STATUS
+           GOBACK.
+       END PROGRAM USERS-DEACTIVATE.

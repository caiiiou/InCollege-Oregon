@@ -0,0 +1,79 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERS-INDEX-REBUILD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserLogin ASSIGN TO "../database/users.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STAT.
+           SELECT UsersIndex ASSIGN TO "../database/users.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDX-USERNAME
+               FILE STATUS IS WS-IDX-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserLogin.
+       01  Users-Rec          PIC X(256).
+
+       FD  UsersIndex.
+       01  Idx-Rec.
+           05  IDX-USERNAME   PIC X(30).
+           05  IDX-SALT       PIC X(10).
+           05  IDX-HASH       PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(60).
+       01  WS-SALT            PIC X(10).
+       01  WS-H               PIC X(196).
+       01  WS-PIPE-COUNT      PIC 9(4) COMP.
+       01  WS-USERS-STAT      PIC XX VALUE "00".
+       01  WS-IDX-STAT        PIC XX VALUE "00".
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           OPEN OUTPUT UsersIndex
+           IF WS-IDX-STAT NOT = "00"
+               GOBACK
+           END-IF
+
+           OPEN INPUT UserLogin
+           IF WS-USERS-STAT NOT = "00"
+               CLOSE UsersIndex
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ UserLogin
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE 0 TO WS-PIPE-COUNT
+               INSPECT Users-Rec TALLYING WS-PIPE-COUNT
+                   FOR ALL "|"
+
+               IF WS-PIPE-COUNT = 2
+                   MOVE SPACES TO WS-U WS-SALT WS-H
+                   UNSTRING Users-Rec DELIMITED BY "|"
+                       INTO WS-U WS-SALT WS-H
+                   IF FUNCTION TRIM(WS-U) NOT = SPACES
+                       MOVE SPACES TO Idx-Rec
+                       MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U))
+                           TO IDX-USERNAME
+                       MOVE FUNCTION TRIM(WS-SALT) TO IDX-SALT
+                       MOVE FUNCTION TRIM(WS-H) TO IDX-HASH
+                       WRITE Idx-Rec
+                           INVALID KEY
+                               CONTINUE
+                       END-WRITE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE UserLogin
+           CLOSE UsersIndex
+           GOBACK.
+       END PROGRAM USERS-INDEX-REBUILD.

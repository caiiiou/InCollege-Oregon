@@ -7,28 +7,65 @@
            SELECT UserLogin ASSIGN TO "../database/users.csv"
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-USERS-STAT.
+           SELECT UsersIndex ASSIGN TO "../database/users.idx"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDX-USERNAME
+               FILE STATUS IS WS-IDX-STAT.
 
        DATA DIVISION.
        FILE SECTION.
        FD  UserLogin.
        01  Users-Rec          PIC X(256).
 
+       FD  UsersIndex.
+       01  Idx-Rec.
+           05  IDX-USERNAME   PIC X(30).
+           05  IDX-SALT       PIC X(10).
+           05  IDX-HASH       PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WS-U               PIC X(60).
+       01  WS-SALT            PIC X(10).
        01  WS-H               PIC X(256).
        01  WS-USERS-STAT      PIC XX VALUE "00".
+       01  WS-IDX-STAT        PIC XX VALUE "00".
 
        LINKAGE SECTION.
        01  L-USERNAME         PIC X(30).
        01  L-FOUND            PIC X.
        01  L-HASH             PIC X(256).
+       01  L-SALT             PIC X(10).
 
-       PROCEDURE DIVISION USING L-USERNAME L-FOUND L-HASH.
+       PROCEDURE DIVISION USING L-USERNAME L-FOUND L-HASH L-SALT.
            MOVE "N" TO L-FOUND
            MOVE SPACES TO L-HASH
+           MOVE SPACES TO L-SALT
 
            INSPECT L-USERNAME REPLACING ALL X"0D" BY SPACE
 
+      *> Fast path: direct keyed read against the indexed companion
+      *> file. Falls through to the sequential scan below if the
+      *> index cannot be opened (e.g. not yet built).
+           OPEN INPUT UsersIndex
+           IF WS-IDX-STAT = "00"
+               MOVE SPACES TO IDX-USERNAME
+               MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   TO IDX-USERNAME
+               READ UsersIndex
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO L-FOUND
+                       MOVE FUNCTION TRIM(IDX-HASH) TO L-HASH
+                       MOVE FUNCTION TRIM(IDX-SALT) TO L-SALT
+               END-READ
+               CLOSE UsersIndex
+               IF L-FOUND = "Y"
+                   GOBACK
+               END-IF
+           END-IF
+
            OPEN INPUT UserLogin
            IF WS-USERS-STAT NOT = "00"
                CLOSE UserLogin
@@ -41,15 +78,17 @@
                        EXIT PERFORM
                END-READ
 
-               MOVE SPACES TO WS-U WS-H
+               MOVE SPACES TO WS-U WS-SALT WS-H
                UNSTRING Users-Rec DELIMITED BY "|"
-                   INTO WS-U WS-H
+                   INTO WS-U WS-SALT WS-H
 
                INSPECT WS-U REPLACING ALL X"0D" BY SPACE
 
-               IF FUNCTION TRIM(WS-U) = FUNCTION TRIM(L-USERNAME)
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
                    MOVE "Y" TO L-FOUND
                    MOVE FUNCTION TRIM(WS-H) TO L-HASH
+                   MOVE FUNCTION TRIM(WS-SALT) TO L-SALT
                    EXIT PERFORM
                END-IF
            END-PERFORM

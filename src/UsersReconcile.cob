@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERS-RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserLogin ASSIGN TO "../database/users.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STAT.
+           SELECT NewUserLogin ASSIGN TO "../database/users.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT Quarantine
+               ASSIGN TO "../database/users_quarantine.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-QUAR-STAT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserLogin.
+       01  Users-Rec          PIC X(256).
+
+       FD  NewUserLogin.
+       01  New-Rec            PIC X(256).
+
+       FD  Quarantine.
+       01  Quarantine-Rec     PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(60).
+       01  WS-SALT            PIC X(10).
+       01  WS-H               PIC X(196).
+       01  WS-PIPE-COUNT      PIC 9(4) COMP.
+       01  WS-CMD             PIC X(120).
+       01  WS-USERS-STAT      PIC XX VALUE "00".
+       01  WS-QUAR-STAT       PIC XX VALUE "00".
+
+       LINKAGE SECTION.
+       01  L-BAD-COUNT        PIC 9(6).
+
+       PROCEDURE DIVISION USING L-BAD-COUNT.
+           MOVE 0 TO L-BAD-COUNT
+
+           OPEN OUTPUT NewUserLogin
+
+           OPEN INPUT UserLogin
+           IF WS-USERS-STAT NOT = "00"
+               CLOSE NewUserLogin
+               CLOSE UserLogin
+               GOBACK
+           END-IF
+
+           OPEN EXTEND Quarantine
+           IF WS-QUAR-STAT NOT = "00"
+               OPEN OUTPUT Quarantine
+               CLOSE Quarantine
+               OPEN EXTEND Quarantine
+           END-IF
+
+           PERFORM UNTIL 1 = 2
+               READ UserLogin
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE 0 TO WS-PIPE-COUNT
+               INSPECT Users-Rec TALLYING WS-PIPE-COUNT
+                   FOR ALL "|"
+
+               MOVE SPACES TO WS-U WS-SALT WS-H
+               UNSTRING Users-Rec DELIMITED BY "|"
+                   INTO WS-U WS-SALT WS-H
+
+               IF WS-PIPE-COUNT NOT = 2
+                   OR FUNCTION TRIM(WS-U) = SPACES
+                   OR FUNCTION TRIM(WS-SALT) = SPACES
+                   OR FUNCTION TRIM(WS-H) = SPACES
+                   MOVE Users-Rec TO Quarantine-Rec
+                   WRITE Quarantine-Rec
+                   ADD 1 TO L-BAD-COUNT
+               ELSE
+                   MOVE Users-Rec TO New-Rec
+                   WRITE New-Rec
+               END-IF
+           END-PERFORM
+
+           CLOSE UserLogin
+           CLOSE NewUserLogin
+           CLOSE Quarantine
+
+           MOVE SPACES TO WS-CMD
+           STRING "mv ../database/users.csv.new "
+                  "../database/users.csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           GOBACK.
+       END PROGRAM USERS-RECONCILE.

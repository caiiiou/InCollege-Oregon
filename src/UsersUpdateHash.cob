@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERS-UPDATE-HASH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT UserLogin ASSIGN TO "../database/users.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-USERS-STAT.
+           SELECT NewUserLogin ASSIGN TO "../database/users.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  UserLogin.
+       01  Users-Rec          PIC X(256).
+
+       FD  NewUserLogin.
+       01  New-Rec            PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       01  WS-U               PIC X(60).
+       01  WS-OLD-SALT        PIC X(10).
+       01  WS-OLD-HASH        PIC X(196).
+       01  WS-OUT             PIC X(256).
+       01  WS-CMD             PIC X(120).
+       01  WS-SALT            PIC X(10).
+       01  WS-SALTED-60       PIC X(60).
+       01  WS-NEW-HASH        PIC X(20).
+       01  WS-USERS-STAT      PIC XX VALUE "00".
+
+       LINKAGE SECTION.
+       01  L-USERNAME         PIC X(30).
+       01  L-PASSWORD         PIC X(30).
+       01  L-STATUS           PIC X.
+
+       PROCEDURE DIVISION USING L-USERNAME L-PASSWORD L-STATUS.
+           MOVE "N" TO L-STATUS
+
+           INSPECT L-USERNAME REPLACING ALL X"0D" BY SPACE
+           INSPECT L-PASSWORD REPLACING ALL X"0D" BY SPACE
+
+           CALL "PW-SALT" USING WS-SALT
+
+           MOVE SPACES TO WS-SALTED-60
+           STRING FUNCTION TRIM(L-PASSWORD)
+                  FUNCTION TRIM(WS-SALT)
+               DELIMITED BY SIZE INTO WS-SALTED-60
+           CALL "PW-HASH" USING WS-SALTED-60 WS-NEW-HASH
+
+           OPEN OUTPUT NewUserLogin
+
+           OPEN INPUT UserLogin
+           IF WS-USERS-STAT = "00"
+           PERFORM UNTIL 1 = 2
+               READ UserLogin
+                   AT END
+                       EXIT PERFORM
+               END-READ
+
+               MOVE SPACES TO WS-U WS-OLD-SALT WS-OLD-HASH
+               UNSTRING Users-Rec DELIMITED BY "|"
+                   INTO WS-U WS-OLD-SALT WS-OLD-HASH
+
+               IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-U)) =
+                       FUNCTION UPPER-CASE(FUNCTION TRIM(L-USERNAME))
+                   MOVE SPACES TO WS-OUT
+                   STRING FUNCTION TRIM(WS-U)
+                          "|"
+                          FUNCTION TRIM(WS-SALT)
+                          "|"
+                          FUNCTION TRIM(WS-NEW-HASH)
+                       DELIMITED BY SIZE INTO WS-OUT
+                   MOVE WS-OUT TO New-Rec
+                   WRITE New-Rec
+                   MOVE "Y" TO L-STATUS
+               ELSE
+                   MOVE Users-Rec TO New-Rec
+                   WRITE New-Rec
+               END-IF
+           END-PERFORM
+           CLOSE UserLogin
+           END-IF
+
+           CLOSE NewUserLogin
+
+           MOVE SPACES TO WS-CMD
+           STRING "mv ../database/users.csv.new "
+                  "../database/users.csv"
+               DELIMITED BY SIZE INTO WS-CMD
+           CALL "SYSTEM" USING WS-CMD
+
+           GOBACK.
+       END PROGRAM USERS-UPDATE-HASH.
